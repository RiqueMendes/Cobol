@@ -1,57 +1,1087 @@
-      ******************************************************************
-      * Author: Henrique S. Mendes
-      * Date:  10/05/2022
-      * Purpose: Study VAR in Cobol
-      * Tectonics: cobc
-      ******************************************************************
-         IDENTIFICATION DIVISION.
-         PROGRAM-ID. Aluno.
-         DATA DIVISION.
-         FILE SECTION.
-         WORKING-STORAGE SECTION.
-         01 DADOS.
-             03 DADOS-NOME PIC A(15).
-             03 NOTAS.
-                05 Nota1 PIC 9(1)V99.
-                05 Nota2 PIC 9(1)V99.
-                05 Nota3 PIC 9(1)V99.
-                05 Nota4 PIC 9(1)V99.
-             03 Result   PIC 9(1)V99.
+000100******************************************************************
+000200* Author: Henrique S. Mendes
+000300* Date:  10/05/2022
+000400* Purpose: Study VAR in Cobol
+000500* Tectonics: cobc
+000600******************************************************************
+000700* MODIFICATION HISTORY
+000800* DATE       INIT DESCRIPTION
+000900* 2026-08-09  HSM  ADDED STUDENT-FILE BATCH INPUT MODE SO A WHOLE
+001000*                  ROSTER CAN BE GRADED IN ONE RUN.
+001010* 2026-08-09  HSM  ADDED RESULT-FILE SO GRADED RESULTS ARE KEPT
+001020*                  AS A PRINTABLE CLASS REPORT ON DISK.
+001030* 2026-08-09  HSM  VALIDATED NOTAS AGAINST THE 0-10 SCALE AND
+001040*                  WIDENED NOTA/RESULT FIELDS TO HOLD 10.00.
+001050* 2026-08-09  HSM  MEDIA IS NOW LOADED FROM CONTROL-FILE BY
+001060*                  COURSE CODE INSTEAD OF BEING HARDCODED.
+001070* 2026-08-09  HSM  RESULT IS NOW A WEIGHTED AVERAGE (PESO1-4
+001080*                  FROM CONTROL-FILE) INSTEAD OF A FLAT MEAN.
+001090* 2026-08-09  HSM  ADDED DADOS-MATRICULA SO STUDENTS WHO SHARE
+001095*                  A NAME CAN STILL BE TOLD APART.
+001096* 2026-08-09  HSM  ADDED AUDIT-LOG SO EVERY GRADING RUN LEAVES A
+001097*                  DEFENSIBLE TRAIL FOR GRADE APPEALS.
+001098* 2026-08-09  HSM  ADDED CHECKPOINT/RESTART TO STUDENT-FILE BATCH
+001099*                  RUNS CAN RESUME AFTER AN INTERRUPTION.
+001101* 2026-08-09  HSM  ADDED A CLASS SUMMARY TRAILER TO RESULT-FILE
+001102*                  WITH TOTALS, PASS/FAIL RATES, AND RESULT RANGE.
+001103* 2026-08-09  HSM  ADDED A CSV-EXTRACT OUTPUT SO GRADED RESULTS
+001104*                  CAN BE LOADED INTO THE ACADEMIC RECORDS SYSTEM.
+001105******************************************************************
+001200    IDENTIFICATION DIVISION.
+001300    PROGRAM-ID. Aluno.
+001400    AUTHOR. HENRIQUE S. MENDES.
+001500    INSTALLATION. DEPARTAMENTO ACADEMICO.
+001600    DATE-WRITTEN. 10/05/2022.
+001700    DATE-COMPILED.
+001800
+001900    ENVIRONMENT DIVISION.
+002000    INPUT-OUTPUT SECTION.
+002100    FILE-CONTROL.
+002200        SELECT STUDENT-FILE ASSIGN TO "STUFILE"
+002300            ORGANIZATION IS LINE SEQUENTIAL
+002400            FILE STATUS IS WS-FS-STUDENT.
+002410        SELECT RESULT-FILE ASSIGN TO "RESFILE"
+002420            ORGANIZATION IS LINE SEQUENTIAL
+002430            FILE STATUS IS WS-FS-RESULT.
+002440        SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+002450            ORGANIZATION IS LINE SEQUENTIAL
+002460            FILE STATUS IS WS-FS-CONTROL.
+002470        SELECT AUDIT-LOG ASSIGN TO "AUDFILE"
+002480            ORGANIZATION IS LINE SEQUENTIAL
+002490            FILE STATUS IS WS-FS-AUDIT.
+002495        SELECT RESTART-FILE ASSIGN TO "RSTFILE"
+002496            ORGANIZATION IS LINE SEQUENTIAL
+002497            FILE STATUS IS WS-FS-RESTART.
+002498        SELECT CSV-EXTRACT ASSIGN TO "CSVFILE"
+002499            ORGANIZATION IS LINE SEQUENTIAL
+002500            FILE STATUS IS WS-FS-CSV.
+002501
+002600    DATA DIVISION.
+002700    FILE SECTION.
+002800    FD  STUDENT-FILE
+002900        RECORDING MODE IS F.
+003000    01  STUDENT-RECORD.
+003050        05  SR-MATRICULA        PIC X(10).
+003100        05  SR-NOME             PIC A(15).
+003200        05  SR-NOTA1            PIC 9(02)V99.
+003300        05  SR-NOTA2            PIC 9(02)V99.
+003400        05  SR-NOTA3            PIC 9(02)V99.
+003500        05  SR-NOTA4            PIC 9(02)V99.
+003510
+003520    FD  RESULT-FILE
+003530        RECORDING MODE IS F.
+003540    01  RESULT-RECORD.
+003545        05  RR-MATRICULA        PIC X(10).
+003546        05  FILLER              PIC X(01) VALUE SPACE.
+003550        05  RR-NOME             PIC A(15).
+003560        05  FILLER              PIC X(01) VALUE SPACE.
+003570        05  RR-NOTA1            PIC Z9.99.
+003580        05  FILLER              PIC X(01) VALUE SPACE.
+003590        05  RR-NOTA2            PIC Z9.99.
+003600        05  FILLER              PIC X(01) VALUE SPACE.
+003610        05  RR-NOTA3            PIC Z9.99.
+003620        05  FILLER              PIC X(01) VALUE SPACE.
+003630        05  RR-NOTA4            PIC Z9.99.
+003640        05  FILLER              PIC X(01) VALUE SPACE.
+003650        05  RR-RESULTADO        PIC Z9.99.
+003660        05  FILLER              PIC X(01) VALUE SPACE.
+003670        05  RR-STATUS           PIC X(09).
+003680
+003681    01  RESUMO-RECORD REDEFINES RESULT-RECORD.
+003682        05  RESUMO-LINHA        PIC X(66).
+003683
+003690    FD  CONTROL-FILE
+003691        RECORDING MODE IS F.
+003692    01  CONTROL-RECORD.
+003693        05  CTL-CURSO           PIC X(06).
+003694        05  CTL-MEDIA           PIC 9(02)V99.
+003695        05  CTL-PESO1           PIC 9(03).
+003696        05  CTL-PESO2           PIC 9(03).
+003697        05  CTL-PESO3           PIC 9(03).
+003698        05  CTL-PESO4           PIC 9(03).
+003699
+003700    FD  AUDIT-LOG
+003701        RECORDING MODE IS F.
+003702    01  AUDIT-RECORD.
+003703        05  AU-DATA             PIC 9(08).
+003704        05  FILLER              PIC X(01) VALUE SPACE.
+003705        05  AU-HORA             PIC 9(08).
+003706        05  FILLER              PIC X(01) VALUE SPACE.
+003707        05  AU-OPERADOR         PIC X(08).
+003708        05  FILLER              PIC X(01) VALUE SPACE.
+003709        05  AU-MATRICULA        PIC X(10).
+003710        05  FILLER              PIC X(01) VALUE SPACE.
+003711        05  AU-NOME             PIC A(15).
+003712        05  FILLER              PIC X(01) VALUE SPACE.
+003713        05  AU-NOTA1            PIC Z9.99.
+003714        05  FILLER              PIC X(01) VALUE SPACE.
+003715        05  AU-NOTA2            PIC Z9.99.
+003716        05  FILLER              PIC X(01) VALUE SPACE.
+003717        05  AU-NOTA3            PIC Z9.99.
+003718        05  FILLER              PIC X(01) VALUE SPACE.
+003719        05  AU-NOTA4            PIC Z9.99.
+003720        05  FILLER              PIC X(01) VALUE SPACE.
+003721        05  AU-RESULTADO        PIC Z9.99.
+003722        05  FILLER              PIC X(01) VALUE SPACE.
+003723        05  AU-STATUS           PIC X(09).
+003724
+003723    FD  RESTART-FILE
+003724        RECORDING MODE IS F.
+003725    01  RESTART-RECORD.
+003712        05  RST-CURSO           PIC X(06).
+003713        05  FILLER              PIC X(01) VALUE SPACE.
+003726        05  RST-MATRICULA       PIC X(10).
+003727        05  FILLER              PIC X(01) VALUE SPACE.
+003728        05  RST-STATUS          PIC X(09).
+003729        05  FILLER              PIC X(01) VALUE SPACE.
+003730        05  RST-STAT-TOTAL      PIC 9(05).
+003731        05  FILLER              PIC X(01) VALUE SPACE.
+003732        05  RST-STAT-APROVADO   PIC 9(05).
+003733        05  FILLER              PIC X(01) VALUE SPACE.
+003734        05  RST-STAT-REPROVADO  PIC 9(05).
+003735        05  FILLER              PIC X(01) VALUE SPACE.
+003736        05  RST-STAT-SOMA       PIC 9(07)V99.
+003737        05  FILLER              PIC X(01) VALUE SPACE.
+003738        05  RST-STAT-MAIOR      PIC 9(02)V99.
+003739        05  FILLER              PIC X(01) VALUE SPACE.
+003740        05  RST-STAT-MENOR      PIC 9(02)V99.
+003741
 
-         77 MEDIA          PIC 9(02)V99 VALUE 7.
+003742    FD  CSV-EXTRACT
+003743        RECORDING MODE IS F.
+003744    01  CSV-RECORD              PIC X(80).
 
-         PROCEDURE DIVISION.
-         MAIN-PROCEDURE.
-              DISPLAY "Informe o nome do aluno:"
-              ACCEPT DADOS-NOME
+003700    WORKING-STORAGE SECTION.
+003800    01  DADOS.
+003850        03  DADOS-MATRICULA     PIC X(10).
+003900        03  DADOS-NOME          PIC A(15).
+004000        03  NOTAS.
+004100            05  Nota1           PIC 9(02)V99.
+004200            05  Nota2           PIC 9(02)V99.
+004300            05  Nota3           PIC 9(02)V99.
+004400            05  Nota4           PIC 9(02)V99.
+004410        03  PESOS.
+004420            05  Peso1           PIC 9(03).
+004430            05  Peso2           PIC 9(03).
+004440            05  Peso3           PIC 9(03).
+004450            05  Peso4           PIC 9(03).
+004460        03  WS-SOMA-PESOS       PIC 9(04).
+004500        03  Result              PIC 9(02)V99.
+004600
+004700    77  MEDIA                   PIC 9(02)V99 VALUE 7.
+004800
+004900    01  WS-FS-STUDENT           PIC X(02).
+004910    01  WS-FS-RESULT            PIC X(02).
+004911    01  WS-FS-CONTROL           PIC X(02).
+004912    01  WS-FS-AUDIT             PIC X(02).
+004913    01  WS-FS-RESTART           PIC X(02).
+004914    01  WS-FS-CSV               PIC X(02).
+004920
+004921    01  WS-CODIGO-CURSO         PIC X(06).
+004922    01  WS-OPERADOR             PIC X(08).
+004923    01  WS-DATA-HOJE            PIC 9(08).
+004924    01  WS-HORA-AGORA           PIC 9(08).
+004930    01  WS-STATUS-ALUNO         PIC X(09).
+004940    01  WS-NOTA-TEMP            PIC 9(02)V99.
+004941    01  WS-NOTA-ENTRADA         PIC X(04).
+004942    01  WS-NOTA-ENTR-NUM REDEFINES WS-NOTA-ENTRADA
+004943                                PIC 9(02)V99.
+004950    01  WS-ULTIMA-MATRICULA     PIC X(10).
+004955    01  WS-ULTIMO-CURSO         PIC X(06).
+004960    01  WS-ULTIMO-STATUS        PIC X(09).
+004961    01  WS-ULTIMO-STAT-TOTAL    PIC 9(05) VALUE ZERO.
+004962    01  WS-ULTIMO-STAT-APROVADO PIC 9(05) VALUE ZERO.
+004963    01  WS-ULTIMO-STAT-REPROV   PIC 9(05) VALUE ZERO.
+004964    01  WS-ULTIMO-STAT-SOMA     PIC 9(07)V99 VALUE ZERO.
+004965    01  WS-ULTIMO-STAT-MAIOR    PIC 9(02)V99 VALUE ZERO.
+004966    01  WS-ULTIMO-STAT-MENOR    PIC 9(02)V99 VALUE ZERO.
+004970    01  WS-CONTADOR-LOTE        PIC 9(05) VALUE ZERO.
+004980    01  WS-INTERVALO-CHECKPT    PIC 9(05) VALUE 50.
+004981    01  WS-STAT-TOTAL           PIC 9(05) VALUE ZERO.
+004982    01  WS-STAT-APROVADO        PIC 9(05) VALUE ZERO.
+004983    01  WS-STAT-REPROVADO       PIC 9(05) VALUE ZERO.
+004984    01  WS-STAT-SOMA-RESULT     PIC 9(07)V99 VALUE ZERO.
+004985    01  WS-STAT-MEDIA-TURMA     PIC 9(02)V99 VALUE ZERO.
+004986    01  WS-STAT-MAIOR-RESULT    PIC 9(02)V99 VALUE ZERO.
+004987    01  WS-STAT-MENOR-RESULT    PIC 9(02)V99 VALUE ZERO.
+004988    01  WS-STAT-PCT-APROVADO    PIC 9(03)V99 VALUE ZERO.
+004989    01  WS-STAT-PCT-REPROVADO   PIC 9(03)V99 VALUE ZERO.
+004990    01  WS-STAT-TOTAL-ED        PIC ZZZZ9.
+004991    01  WS-STAT-APROVADO-ED     PIC ZZZZ9.
+004992    01  WS-STAT-REPROVADO-ED    PIC ZZZZ9.
+004993    01  WS-STAT-MEDIA-ED        PIC Z9.99.
+004994    01  WS-STAT-MAIOR-ED        PIC Z9.99.
+004995    01  WS-STAT-MENOR-ED        PIC Z9.99.
+004996    01  WS-STAT-PCT-APROV-ED    PIC ZZ9.99.
+004997    01  WS-STAT-PCT-REPROV-ED   PIC ZZ9.99.
+004998    01  WS-CSV-NOTA1            PIC 99.99.
+004999    01  WS-CSV-NOTA2            PIC 99.99.
+005000    01  WS-CSV-NOTA3            PIC 99.99.
+005001    01  WS-CSV-NOTA4            PIC 99.99.
+005002    01  WS-CSV-RESULT           PIC 99.99.
+005003    01  WS-CSV-LINHA            PIC X(80).
+005004    01  WS-TAM-NOME             PIC 9(02).
+005010
+005100    01  WS-INDICADORES.
+005200        05  WS-EOF-STUDENT-SW   PIC X(01) VALUE "N".
+005300            88  EOF-STUDENT                VALUE "Y".
+005400        05  WS-MODO-SW          PIC X(01) VALUE "N".
+005500            88  MODO-LOTE                  VALUE "Y".
+005510        05  WS-NOTA-VALIDA-SW   PIC X(01) VALUE "N".
+005520            88  NOTA-VALIDA                VALUE "Y".
+005530        05  WS-NOTAS-OK-SW      PIC X(01) VALUE "Y".
+005540            88  NOTAS-DO-ALUNO-OK          VALUE "Y".
+005550        05  WS-EOF-CONTROL-SW   PIC X(01) VALUE "N".
+005560            88  EOF-CONTROL                VALUE "Y".
+005570        05  WS-CURSO-ACHADO-SW  PIC X(01) VALUE "N".
+005580            88  CURSO-ACHADO               VALUE "Y".
+005590        05  WS-MATRIC-VALIDA-SW PIC X(01) VALUE "N".
+005600            88  MATRICULA-VALIDA           VALUE "Y".
+005601        05  WS-EOF-RESTART-SW   PIC X(01) VALUE "N".
+005602            88  EOF-RESTART                VALUE "Y".
+005603        05  WS-RETOMAR-SW       PIC X(01) VALUE "N".
+005604            88  RETOMAR-PROCESSAMENTO      VALUE "Y".
+005605        05  WS-PULAR-SW         PIC X(01) VALUE "N".
+005606            88  PULAR-REGISTROS-ANTERIORES VALUE "Y".
+005607        05  WS-CSV-SW           PIC X(01) VALUE "N".
+005608            88  GERAR-EXTRATO-CSV          VALUE "Y".
+005609        05  WS-FIM-NOME-SW      PIC X(01) VALUE "N".
+005610            88  FIM-NOME                   VALUE "Y".
+005600
+005700    PROCEDURE DIVISION.
+005800    0000-MAINLINE.
+005805        PERFORM 0050-IDENTIFICAR-OPERADOR
+005806            THRU 0050-IDENTIFICAR-OPERADOR-EXIT
+005807        PERFORM 0060-PERGUNTAR-CSV
+005808            THRU 0060-PERGUNTAR-CSV-EXIT
+005810        PERFORM 0100-CARREGAR-PARAMETROS
+005820            THRU 0100-CARREGAR-PARAMETROS-EXIT
+005900        PERFORM 1000-SELECIONAR-MODO
+006000            THRU 1000-SELECIONAR-MODO-EXIT
+006001        IF MODO-LOTE
+006002            PERFORM 3050-VERIFICAR-RESTART
+006003                THRU 3050-VERIFICAR-RESTART-EXIT
+006004        END-IF
+006010        PERFORM 0080-ABRIR-RESULT THRU 0080-ABRIR-RESULT-EXIT
+006061        OPEN EXTEND AUDIT-LOG
+006062        IF WS-FS-AUDIT NOT = "00"
+006063            OPEN OUTPUT AUDIT-LOG
+006064        END-IF
+006065        IF WS-FS-AUDIT NOT = "00"
+006066            DISPLAY "AUDIT-LOG NAO PODE SER ABERTO - STATUS "
+006067                WS-FS-AUDIT
+006068            STOP RUN
+006069        END-IF
+006070        IF GERAR-EXTRATO-CSV
+006071            PERFORM 0070-ABRIR-CSV THRU 0070-ABRIR-CSV-EXIT
+006072        END-IF
+006100        IF MODO-LOTE
+006200            PERFORM 3000-PROCESSAR-LOTE
+006300                THRU 3000-PROCESSAR-LOTE-EXIT
+006400        ELSE
+006500            PERFORM 4000-PROCESSAR-INDIV
+006600                THRU 4000-PROCESSAR-INDIV-EXIT
+006700        END-IF
+006710        CLOSE RESULT-FILE
+006715        CLOSE AUDIT-LOG
+006716        IF GERAR-EXTRATO-CSV
+006717            CLOSE CSV-EXTRACT
+006718        END-IF
+006800        STOP RUN.
+006810
+006820******************************************************************
+006830* 0050-IDENTIFICAR-OPERADOR - CAPTURES THE ID OF THE OPERATOR
+006840*     RUNNING THIS GRADING SESSION, SO EVERY AUDIT-LOG ENTRY CAN
+006850*     BE TRACED BACK TO WHO RAN IT.
+006860******************************************************************
+006870    0050-IDENTIFICAR-OPERADOR.
+006880        DISPLAY "INFORME O ID DO OPERADOR:"
+006890        ACCEPT WS-OPERADOR.
+006895    0050-IDENTIFICAR-OPERADOR-EXIT.
+006896        EXIT.
+006900
 
+006897******************************************************************
+006898* 0060-PERGUNTAR-CSV - ASKS WHETHER THIS RUN SHOULD ALSO PRODUCE A
+006899*     COMMA-DELIMITED CSV-EXTRACT OF THE RESULTS FOR THE ACADEMIC
+006899*     RECORDS SYSTEM TO LOAD, IN ADDITION TO THE USUAL REPORTS.
+006899******************************************************************
+006899    0060-PERGUNTAR-CSV.
+006899        DISPLAY "GERAR EXTRATO CSV P/ SISTEMA ACADEMICO? (S/N)"
+006899        ACCEPT WS-CSV-SW
+006899        IF WS-CSV-SW = "S" OR WS-CSV-SW = "s"
+006899            MOVE "Y" TO WS-CSV-SW
+006899        ELSE
+006899            MOVE "N" TO WS-CSV-SW
+006899        END-IF.
+006899    0060-PERGUNTAR-CSV-EXIT.
+006899        EXIT.
 
-              DISPLAY "INFORME A NOTA 1:"
-              ACCEPT Nota1
+006899******************************************************************
+006899* 0070-ABRIR-CSV - OPENS CSV-EXTRACT AND WRITES ITS HEADER LINE.
+006899*     A RESUMED BATCH RUN EXTENDS THE EXTRACT LEFT BY THE PRIOR,
+006899*     INTERRUPTED RUN INSTEAD OF TRUNCATING IT, THE SAME WAY
+006899*     AUDIT-LOG IS EXTENDED IN 0000-MAINLINE.
+006899******************************************************************
+006899    0070-ABRIR-CSV.
+006899        IF RETOMAR-PROCESSAMENTO
+006899            OPEN EXTEND CSV-EXTRACT
+006899            IF WS-FS-CSV NOT = "00"
+006899                PERFORM 0075-CRIAR-CSV THRU 0075-CRIAR-CSV-EXIT
+006899            END-IF
+006899        ELSE
+006899            PERFORM 0075-CRIAR-CSV THRU 0075-CRIAR-CSV-EXIT
+006899        END-IF.
+006899    0070-ABRIR-CSV-EXIT.
+006899        EXIT.
 
-              DISPLAY "INFORME A NOTA 2:"
-              ACCEPT Nota2
+006899******************************************************************
+006899* 0075-CRIAR-CSV - CREATES A NEW, EMPTY CSV-EXTRACT AND WRITES ITS
+006899*     HEADER LINE. USED FOR A FRESH RUN, OR AS A FALLBACK WHEN A
+006899*     RESUMED RUN FINDS NO PRIOR CSV-EXTRACT TO EXTEND.
+006899******************************************************************
+006899    0075-CRIAR-CSV.
+006899        OPEN OUTPUT CSV-EXTRACT
+006899        IF WS-FS-CSV NOT = "00"
+006899            DISPLAY "CSV-EXTRACT NAO PODE SER ABERTO - STATUS "
+006899                WS-FS-CSV
+006899            MOVE "N" TO WS-CSV-SW
+006899        ELSE
+006899            MOVE SPACES TO WS-CSV-LINHA
+006899            STRING "MATRICULA,NOME,NOTA1,NOTA2,NOTA3,NOTA4,"
+006899                DELIMITED BY SIZE
+006899                "RESULTADO,STATUS" DELIMITED BY SIZE
+006899                INTO WS-CSV-LINHA
+006899            MOVE WS-CSV-LINHA TO CSV-RECORD
+006899            WRITE CSV-RECORD
+006899        END-IF.
+006899    0075-CRIAR-CSV-EXIT.
+006899        EXIT.
 
-              DISPLAY "INFORME A NOTA 3:"
-              ACCEPT Nota3
+006905******************************************************************
+006906* 0080-ABRIR-RESULT - OPENS RESULT-FILE. A RESUMED BATCH RUN
+006907*     EXTENDS THE REPORT LEFT BY THE PRIOR, INTERRUPTED RUN
+006908*     INSTEAD OF TRUNCATING THE ROWS ALREADY GRADED, THE SAME WAY
+006909*     AUDIT-LOG IS EXTENDED IN 0000-MAINLINE.
+006910******************************************************************
+006911    0080-ABRIR-RESULT.
+006912        IF RETOMAR-PROCESSAMENTO
+006913            OPEN EXTEND RESULT-FILE
+006914            IF WS-FS-RESULT NOT = "00"
+006915                OPEN OUTPUT RESULT-FILE
+006916            END-IF
+006917        ELSE
+006918            OPEN OUTPUT RESULT-FILE
+006919        END-IF
+006920        IF WS-FS-RESULT NOT = "00"
+006921            DISPLAY "RESULT-FILE NAO PODE SER ABERTO - STATUS "
+006922                WS-FS-RESULT
+006923            STOP RUN
+006924        END-IF.
+006925    0080-ABRIR-RESULT-EXIT.
+006926        EXIT.
 
-              DISPLAY "INFORME A NOTA 4:"
-              ACCEPT Nota4
+006910******************************************************************
+006920* 0100-CARREGAR-PARAMETROS - ASKS FOR THE COURSE/SUBJECT CODE AND
+006930*     LOOKS UP ITS PASSING THRESHOLD (MEDIA) IN CONTROL-FILE, SO
+006940*     THE SAME PROGRAM CAN GRADE DIFFERENT COURSES WITHOUT A
+006950*     RECOMPILE WHEN THE THRESHOLD CHANGES.
+006960******************************************************************
+006970    0100-CARREGAR-PARAMETROS.
+006980        DISPLAY "INFORME O CODIGO DA DISCIPLINA:"
+006990        ACCEPT WS-CODIGO-CURSO
+007000        OPEN INPUT CONTROL-FILE
+007010        IF WS-FS-CONTROL NOT = "00"
+007020            DISPLAY "CONTROL-FILE NAO ENCONTRADO - USANDO MEDIA "
+007030                "PADRAO " MEDIA " E PESOS IGUAIS"
+007035            PERFORM 0120-PESOS-PADRAO THRU 0120-PESOS-PADRAO-EXIT
+007040            GO TO 0100-CARREGAR-PARAMETROS-EXIT
+007050        END-IF
+007060        PERFORM 0110-LER-CONTROLE THRU 0110-LER-CONTROLE-EXIT
+007070            UNTIL EOF-CONTROL OR CURSO-ACHADO
+007080        IF CURSO-ACHADO
+007083            MOVE CTL-MEDIA TO MEDIA
+007086            MOVE CTL-PESO1 TO Peso1
+007089            MOVE CTL-PESO2 TO Peso2
+007092            MOVE CTL-PESO3 TO Peso3
+007095            MOVE CTL-PESO4 TO Peso4
+007098            COMPUTE WS-SOMA-PESOS = Peso1 + Peso2 + Peso3 + Peso4
+007101            IF WS-SOMA-PESOS NOT = 100
+007104                DISPLAY "PESOS DA DISCIPLINA " WS-CODIGO-CURSO
+007107                    " SOMAM " WS-SOMA-PESOS " (SOMA ESPERADA 100)"
+007110                DISPLAY "USANDO PESOS IGUAIS EM SEU LUGAR"
+007113                PERFORM 0120-PESOS-PADRAO
+007114                    THRU 0120-PESOS-PADRAO-EXIT
+007116            END-IF
+007119        ELSE
+007122            DISPLAY "DISCIPLINA " WS-CODIGO-CURSO
+007125                " NAO CADASTRADA - USANDO MEDIA PADRAO " MEDIA
+007128            PERFORM 0120-PESOS-PADRAO THRU 0120-PESOS-PADRAO-EXIT
+007131        END-IF
+007134        CLOSE CONTROL-FILE.
+007137    0100-CARREGAR-PARAMETROS-EXIT.
+007140        EXIT.
+007161
+007162******************************************************************
+007163* 0120-PESOS-PADRAO - FALLS BACK TO A FLAT 25/25/25/25 WEIGHTING
+007164*     WHEN THE COURSE HAS NO PARAMETER RECORD ON FILE.
+007165******************************************************************
+007166    0120-PESOS-PADRAO.
+007167        MOVE 25 TO Peso1 Peso2 Peso3 Peso4.
+007168    0120-PESOS-PADRAO-EXIT.
+007169        EXIT.
+007170
+007180******************************************************************
+007190* 0110-LER-CONTROLE - READS CONTROL-FILE SEQUENTIALLY LOOKING FOR
+007200*     THE COURSE CODE INFORMED BY THE OPERATOR.
+007210******************************************************************
+007220    0110-LER-CONTROLE.
+007230        READ CONTROL-FILE
+007240            AT END
+007250                MOVE "Y" TO WS-EOF-CONTROL-SW
+007260            NOT AT END
+007270                IF CTL-CURSO = WS-CODIGO-CURSO
+007280                    MOVE "Y" TO WS-CURSO-ACHADO-SW
+007290                END-IF
+007300        END-READ.
+007310    0110-LER-CONTROLE-EXIT.
+007320        EXIT.
+007330
+007000******************************************************************
+007100* 1000-SELECIONAR-MODO - ASKS THE OPERATOR WHETHER THIS RUN WILL
+007200*     GRADE A WHOLE ROSTER FROM STUDENT-FILE OR A SINGLE STUDENT
+007300*     TYPED AT THE CONSOLE.
+007400******************************************************************
+007500    1000-SELECIONAR-MODO.
+007600        DISPLAY "MODO DE PROCESSAMENTO:"
+007700        DISPLAY "  (1) LOTE - LER TURMA DE STUDENT-FILE"
+007800        DISPLAY "  (2) INDIVIDUAL - DIGITAR UM ALUNO NO TECLADO"
+007900        ACCEPT WS-MODO-SW
+008000        IF WS-MODO-SW = "1"
+008100            MOVE "Y" TO WS-MODO-SW
+008200        ELSE
+008300            MOVE "N" TO WS-MODO-SW
+008400        END-IF.
+008500    1000-SELECIONAR-MODO-EXIT.
+008600        EXIT.
+008700
+008800******************************************************************
+008900* 3000-PROCESSAR-LOTE - READS STUDENT-FILE UNTIL END OF FILE,
+009000*     GRADING EVERY STUDENT RECORD IN THE ROSTER. CHECKS FOR A
+009010*     RESTART-FILE CHECKPOINT FIRST SO A LARGE ROSTER THAT WAS
+009020*     INTERRUPTED CAN RESUME AFTER THE LAST STUDENT GRADED.
+009100******************************************************************
+009200    3000-PROCESSAR-LOTE.
+009205        IF RETOMAR-PROCESSAMENTO
+009210            MOVE WS-ULTIMO-STAT-TOTAL TO WS-STAT-TOTAL
+009215            MOVE WS-ULTIMO-STAT-APROVADO TO WS-STAT-APROVADO
+009220            MOVE WS-ULTIMO-STAT-REPROV TO WS-STAT-REPROVADO
+009225            MOVE WS-ULTIMO-STAT-SOMA TO WS-STAT-SOMA-RESULT
+009230            MOVE WS-ULTIMO-STAT-MAIOR TO WS-STAT-MAIOR-RESULT
+009235            MOVE WS-ULTIMO-STAT-MENOR TO WS-STAT-MENOR-RESULT
+009240        ELSE
+009245            MOVE ZERO TO WS-STAT-TOTAL WS-STAT-APROVADO
+009250                WS-STAT-REPROVADO WS-STAT-SOMA-RESULT
+009255                WS-STAT-MAIOR-RESULT WS-STAT-MENOR-RESULT
+009260        END-IF
+009300        OPEN INPUT STUDENT-FILE
+009400        IF WS-FS-STUDENT NOT = "00"
+009500            DISPLAY "STUDENT-FILE NAO PODE SER ABERTO - STATUS "
+009600                WS-FS-STUDENT
+009700            GO TO 3000-PROCESSAR-LOTE-EXIT
+009800        END-IF
+009805        IF RETOMAR-PROCESSAMENTO
+009806            OPEN EXTEND RESTART-FILE
+009807            IF WS-FS-RESTART NOT = "00"
+009808                OPEN OUTPUT RESTART-FILE
+009809            END-IF
+009810        ELSE
+009811            OPEN OUTPUT RESTART-FILE
+009812        END-IF
+009813        IF WS-FS-RESTART NOT = "00"
+009814            DISPLAY "RESTART-FILE NAO PODE SER ABERTO - STATUS "
+009815                WS-FS-RESTART
+009816            CLOSE STUDENT-FILE
+009817            GO TO 3000-PROCESSAR-LOTE-EXIT
+009818        END-IF
+009820        MOVE ZERO TO WS-CONTADOR-LOTE
+009830        IF RETOMAR-PROCESSAMENTO
+009840            MOVE "Y" TO WS-PULAR-SW
+009850            DISPLAY "RETOMANDO PROCESSAMENTO APOS A MATRICULA "
+009860                WS-ULTIMA-MATRICULA
+009870        END-IF
+009900        PERFORM 3100-LER-ALUNO
+010000            THRU 3100-LER-ALUNO-EXIT
+010100            UNTIL EOF-STUDENT
+010101        IF PULAR-REGISTROS-ANTERIORES
+010102            DISPLAY "AVISO: MATRICULA DE RETOMADA "
+010103                WS-ULTIMA-MATRICULA " NAO ENCONTRADA EM "
+010104                "STUDENT-FILE - NENHUM ALUNO FOI PROCESSADO"
+010105            DISPLAY "O CHECKPOINT ANTERIOR NAO FOI MARCADO "
+010106                "COMO COMPLETO. VERIFIQUE O ROSTER."
+010107            MOVE SPACES TO RESTART-RECORD
+010108            MOVE WS-ULTIMA-MATRICULA TO RST-MATRICULA
+010109            MOVE "PENDENTE " TO RST-STATUS
+010110            MOVE WS-CODIGO-CURSO TO RST-CURSO
+010111            MOVE WS-STAT-TOTAL TO RST-STAT-TOTAL
+010112            MOVE WS-STAT-APROVADO TO RST-STAT-APROVADO
+010113            MOVE WS-STAT-REPROVADO TO RST-STAT-REPROVADO
+010114            MOVE WS-STAT-SOMA-RESULT TO RST-STAT-SOMA
+010115            MOVE WS-STAT-MAIOR-RESULT TO RST-STAT-MAIOR
+010116            MOVE WS-STAT-MENOR-RESULT TO RST-STAT-MENOR
+010117            WRITE RESTART-RECORD
+010118        ELSE
+010119            PERFORM 3800-GRAVAR-RESUMO-TURMA
+010120                THRU 3800-GRAVAR-RESUMO-TURMA-EXIT
+010121            MOVE SPACES TO RESTART-RECORD
+010122            MOVE "COMPLETO " TO RST-STATUS
+010122            MOVE WS-CODIGO-CURSO TO RST-CURSO
+010123            MOVE WS-STAT-TOTAL TO RST-STAT-TOTAL
+010124            MOVE WS-STAT-APROVADO TO RST-STAT-APROVADO
+010125            MOVE WS-STAT-REPROVADO TO RST-STAT-REPROVADO
+010126            MOVE WS-STAT-SOMA-RESULT TO RST-STAT-SOMA
+010127            MOVE WS-STAT-MAIOR-RESULT TO RST-STAT-MAIOR
+010128            MOVE WS-STAT-MENOR-RESULT TO RST-STAT-MENOR
+010129            WRITE RESTART-RECORD
+010130        END-IF
+010140        CLOSE RESTART-FILE
+010200        CLOSE STUDENT-FILE.
+010300    3000-PROCESSAR-LOTE-EXIT.
+010400        EXIT.
+010500
+010600******************************************************************
+010700* 3100-LER-ALUNO - READS ONE STUDENT-FILE RECORD AND, WHEN NOT AT
+010800*     END OF FILE, GRADES IT THE SAME WAY AS THE INTERACTIVE PATH.
+010810*     RECORDS UP TO AND INCLUDING THE LAST CHECKPOINTED MATRICULA
+010820*     ARE SKIPPED WHEN RESUMING A PRIOR RUN.
+010900******************************************************************
+011000    3100-LER-ALUNO.
+011100        READ STUDENT-FILE
+011200            AT END
+011300                MOVE "Y" TO WS-EOF-STUDENT-SW
+011400            NOT AT END
+011500                MOVE SR-MATRICULA TO DADOS-MATRICULA
+011510                MOVE SR-NOME  TO DADOS-NOME
+011600                MOVE SR-NOTA1 TO Nota1
+011700                MOVE SR-NOTA2 TO Nota2
+011800                MOVE SR-NOTA3 TO Nota3
+011900                MOVE SR-NOTA4 TO Nota4
+011905                IF PULAR-REGISTROS-ANTERIORES
+011906                    IF DADOS-MATRICULA = WS-ULTIMA-MATRICULA
+011907                        MOVE "N" TO WS-PULAR-SW
+011908                    END-IF
+011909                    GO TO 3100-LER-ALUNO-EXIT
+011913                 END-IF
+011910                PERFORM 3150-VALIDAR-NOTAS-LOTE
+011920                    THRU 3150-VALIDAR-NOTAS-LOTE-EXIT
+011930                IF NOTAS-DO-ALUNO-OK
+012000                    PERFORM 6000-CALCULAR-RESULT
+012100                        THRU 6000-CALCULAR-RESULT-EXIT
+012101                    PERFORM 3700-ACUMULAR-ESTATISTICA
+012102                        THRU 3700-ACUMULAR-ESTATISTICA-EXIT
+012105                    PERFORM 3600-CHECKPOINT-TALVEZ
+012106                        THRU 3600-CHECKPOINT-TALVEZ-EXIT
+012110                ELSE
+012120                    DISPLAY "ALUNO " DADOS-MATRICULA " "
+012125                        DADOS-NOME
+012130                        " REJEITADO - MATRICULA AUSENTE OU "
+012135                        "NOTA FORA DA FAIXA"
+012137                    PERFORM 7650-GRAVAR-REJEICAO
+012138                        THRU 7650-GRAVAR-REJEICAO-EXIT
+012140                END-IF
+012200        END-READ.
+012300    3100-LER-ALUNO-EXIT.
+012400        EXIT.
+012410
+012420******************************************************************
+012430* 3150-VALIDAR-NOTAS-LOTE - CHECKS THE MATRICULA AND NOTAS JUST
+012440*     READ FROM STUDENT-FILE, REQUIRING A MATRICULA THE SAME WAY
+012445*     THE INTERACTIVE PATH DOES AND THE NOTAS AGAINST THE LEGAL
+012450*     0.00-10.00 GRADING SCALE, FLAGGING NON-NUMERIC DATA AS WELL
+012455*     AS OUT-OF-RANGE VALUES.
+012460******************************************************************
+012470    3150-VALIDAR-NOTAS-LOTE.
+012480        MOVE "Y" TO WS-NOTAS-OK-SW
+012485        IF DADOS-MATRICULA = SPACES
+012486            MOVE "N" TO WS-NOTAS-OK-SW
+012487        END-IF
+012490        IF Nota1 NOT NUMERIC OR Nota1 > 10
+012500            MOVE "N" TO WS-NOTAS-OK-SW
+012510        END-IF
+012520        IF Nota2 NOT NUMERIC OR Nota2 > 10
+012530            MOVE "N" TO WS-NOTAS-OK-SW
+012540        END-IF
+012550        IF Nota3 NOT NUMERIC OR Nota3 > 10
+012560            MOVE "N" TO WS-NOTAS-OK-SW
+012570        END-IF
+012580        IF Nota4 NOT NUMERIC OR Nota4 > 10
+012590            MOVE "N" TO WS-NOTAS-OK-SW
+012600        END-IF.
+012610    3150-VALIDAR-NOTAS-LOTE-EXIT.
+012620        EXIT.
+012630
+012640******************************************************************
+012650* 3050-VERIFICAR-RESTART - LOOKS FOR A CHECKPOINT LEFT BY A PRIOR,
+012660*     INTERRUPTED BATCH RUN. WHEN ONE IS FOUND AND THE PRIOR RUN
+012670*     DID NOT FINISH, PROCESSING RESUMES AFTER THAT MATRICULA.
+012680******************************************************************
+012690    3050-VERIFICAR-RESTART.
+012700        MOVE "N" TO WS-RETOMAR-SW
+012710        MOVE SPACES TO WS-ULTIMA-MATRICULA
+012715        MOVE SPACES TO WS-ULTIMO-CURSO
+012720        MOVE SPACES TO WS-ULTIMO-STATUS
+012730        OPEN INPUT RESTART-FILE
+012740        IF WS-FS-RESTART NOT = "00"
+012750            GO TO 3050-VERIFICAR-RESTART-EXIT
+012760        END-IF
+012770        PERFORM 3060-LER-RESTART THRU 3060-LER-RESTART-EXIT
+012780            UNTIL EOF-RESTART
+012790        CLOSE RESTART-FILE
+012800        IF WS-ULTIMA-MATRICULA NOT = SPACES
+012810            AND WS-ULTIMO-STATUS NOT = "COMPLETO "
+012815            IF WS-ULTIMO-CURSO NOT = WS-CODIGO-CURSO
+012816                DISPLAY "CHECKPOINT PENDENTE DE OUTRA "
+012817                    "DISCIPLINA (" WS-ULTIMO-CURSO
+012818                    ") - IGNORADO"
+012819            ELSE
+012820                MOVE "Y" TO WS-RETOMAR-SW
+012821            END-IF
+012830        END-IF.
+012840    3050-VERIFICAR-RESTART-EXIT.
+012850        EXIT.
+012860
+012870******************************************************************
+012880* 3060-LER-RESTART - READS RESTART-FILE SEQUENTIALLY, KEEPING THE
+012890*     LAST CHECKPOINT READ SINCE THE MOST RECENT LINE WRITTEN IS
+012900*     THE MOST RECENT CHECKPOINT OF THE PRIOR RUN.
+012910******************************************************************
+012920    3060-LER-RESTART.
+012930        READ RESTART-FILE
+012940            AT END
+012950                MOVE "Y" TO WS-EOF-RESTART-SW
+012960            NOT AT END
+012970                MOVE RST-MATRICULA TO WS-ULTIMA-MATRICULA
+012975                MOVE RST-CURSO TO WS-ULTIMO-CURSO
+012980                MOVE RST-STATUS TO WS-ULTIMO-STATUS
+012981                MOVE RST-STAT-TOTAL TO WS-ULTIMO-STAT-TOTAL
+012982                MOVE RST-STAT-APROVADO TO WS-ULTIMO-STAT-APROVADO
+012983                MOVE RST-STAT-REPROVADO TO WS-ULTIMO-STAT-REPROV
+012984                MOVE RST-STAT-SOMA TO WS-ULTIMO-STAT-SOMA
+012985                MOVE RST-STAT-MAIOR TO WS-ULTIMO-STAT-MAIOR
+012986                MOVE RST-STAT-MENOR TO WS-ULTIMO-STAT-MENOR
+012990        END-READ.
+013000    3060-LER-RESTART-EXIT.
+013010        EXIT.
+013020
+013030******************************************************************
+013040* 3600-CHECKPOINT-TALVEZ - EVERY WS-INTERVALO-CHECKPT STUDENTS
+013050*     GRADED, RECORDS THE LAST MATRICULA PROCESSED SO A LARGE
+013060*     ROSTER CAN RESUME CLOSE TO WHERE IT LEFT OFF IF INTERRUPTED.
+013070******************************************************************
+013080    3600-CHECKPOINT-TALVEZ.
+013090        ADD 1 TO WS-CONTADOR-LOTE
+013100        IF WS-CONTADOR-LOTE >= WS-INTERVALO-CHECKPT
+013110            PERFORM 3650-GRAVAR-CHECKPOINT
+013120                THRU 3650-GRAVAR-CHECKPOINT-EXIT
+013130            MOVE ZERO TO WS-CONTADOR-LOTE
+013140        END-IF.
+013150    3600-CHECKPOINT-TALVEZ-EXIT.
+013160        EXIT.
+013170
+013180******************************************************************
+013190* 3650-GRAVAR-CHECKPOINT - WRITES ONE CHECKPOINT RECORD TO
+013200*     RESTART-FILE FOR THE LAST STUDENT SUCCESSFULLY GRADED.
+013210******************************************************************
+013220    3650-GRAVAR-CHECKPOINT.
+013230        MOVE SPACES TO RESTART-RECORD
+013240        MOVE DADOS-MATRICULA TO RST-MATRICULA
+013250        MOVE "PENDENTE " TO RST-STATUS
+013251        MOVE WS-CODIGO-CURSO TO RST-CURSO
+013251        MOVE WS-STAT-TOTAL TO RST-STAT-TOTAL
+013252        MOVE WS-STAT-APROVADO TO RST-STAT-APROVADO
+013253        MOVE WS-STAT-REPROVADO TO RST-STAT-REPROVADO
+013254        MOVE WS-STAT-SOMA-RESULT TO RST-STAT-SOMA
+013255        MOVE WS-STAT-MAIOR-RESULT TO RST-STAT-MAIOR
+013256        MOVE WS-STAT-MENOR-RESULT TO RST-STAT-MENOR
+013260        WRITE RESTART-RECORD.
+013270    3650-GRAVAR-CHECKPOINT-EXIT.
+013280        EXIT.
+013290
+013291******************************************************************
+013292* 3700-ACUMULAR-ESTATISTICA - ADDS THE STUDENT JUST GRADED INTO
+013293*     THE RUNNING CLASS TOTALS, PASS/FAIL COUNTS, AND RESULT
+013294*     RANGE, FOR THE END-OF-RUN CLASS SUMMARY.
+013295******************************************************************
+013296    3700-ACUMULAR-ESTATISTICA.
+013297        ADD 1 TO WS-STAT-TOTAL
+013298        ADD Result TO WS-STAT-SOMA-RESULT
+013299        IF Result >= MEDIA
+013300            ADD 1 TO WS-STAT-APROVADO
+013300        ELSE
+013301            ADD 1 TO WS-STAT-REPROVADO
+013301        END-IF
+013302        IF WS-STAT-TOTAL = 1
+013302            MOVE Result TO WS-STAT-MAIOR-RESULT
+013302            MOVE Result TO WS-STAT-MENOR-RESULT
+013303        ELSE
+013303            IF Result > WS-STAT-MAIOR-RESULT
+013304                MOVE Result TO WS-STAT-MAIOR-RESULT
+013304            END-IF
+013305            IF Result < WS-STAT-MENOR-RESULT
+013305                MOVE Result TO WS-STAT-MENOR-RESULT
+013305            END-IF
+013306        END-IF.
+013301    3700-ACUMULAR-ESTATISTICA-EXIT.
+013302        EXIT.
+013303
+013304******************************************************************
+013305* 3800-GRAVAR-RESUMO-TURMA - APPENDS A CLASS SUMMARY TRAILER TO
+013306*     RESULT-FILE AT THE END OF A BATCH RUN: TOTALS, APROVADO/
+013307*     REPROVADO COUNTS AND PERCENTAGES, CLASS AVERAGE, AND THE
+013308*     HIGHEST/LOWEST RESULT IN THE ROSTER.
+013309******************************************************************
+013310    3800-GRAVAR-RESUMO-TURMA.
+013311        IF WS-STAT-TOTAL = ZERO
+013312            GO TO 3800-GRAVAR-RESUMO-TURMA-EXIT
+013313        END-IF
+013314        COMPUTE WS-STAT-MEDIA-TURMA ROUNDED =
+013315            WS-STAT-SOMA-RESULT / WS-STAT-TOTAL
+013316        COMPUTE WS-STAT-PCT-APROVADO ROUNDED =
+013317            (WS-STAT-APROVADO * 100) / WS-STAT-TOTAL
+013318        COMPUTE WS-STAT-PCT-REPROVADO ROUNDED =
+013319            (WS-STAT-REPROVADO * 100) / WS-STAT-TOTAL
+013320        MOVE WS-STAT-TOTAL      TO WS-STAT-TOTAL-ED
+013321        MOVE WS-STAT-APROVADO   TO WS-STAT-APROVADO-ED
+013322        MOVE WS-STAT-REPROVADO  TO WS-STAT-REPROVADO-ED
+013323        MOVE WS-STAT-MEDIA-TURMA TO WS-STAT-MEDIA-ED
+013324        MOVE WS-STAT-MAIOR-RESULT TO WS-STAT-MAIOR-ED
+013325        MOVE WS-STAT-MENOR-RESULT TO WS-STAT-MENOR-ED
+013326        MOVE WS-STAT-PCT-APROVADO TO WS-STAT-PCT-APROV-ED
+013327        MOVE WS-STAT-PCT-REPROVADO TO WS-STAT-PCT-REPROV-ED
+013328        MOVE SPACES TO RESULT-RECORD
+013329        WRITE RESULT-RECORD
+013330        MOVE SPACES TO RESULT-RECORD
+013331        STRING "RESUMO DA TURMA - TOTAL DE ALUNOS: "
+013332            DELIMITED BY SIZE
+013333            WS-STAT-TOTAL-ED DELIMITED BY SIZE
+013334            INTO RESUMO-LINHA
+013335        WRITE RESULT-RECORD
+013336        MOVE SPACES TO RESULT-RECORD
+013337        STRING "APROVADOS: " DELIMITED BY SIZE
+013338            WS-STAT-APROVADO-ED DELIMITED BY SIZE
+013339            " (" DELIMITED BY SIZE
+013340            WS-STAT-PCT-APROV-ED DELIMITED BY SIZE
+013341            "%)  REPROVADOS: " DELIMITED BY SIZE
+013342            WS-STAT-REPROVADO-ED DELIMITED BY SIZE
+013343            " (" DELIMITED BY SIZE
+013344            WS-STAT-PCT-REPROV-ED DELIMITED BY SIZE
+013345            "%)" DELIMITED BY SIZE
+013346            INTO RESUMO-LINHA
+013347        WRITE RESULT-RECORD
+013348        MOVE SPACES TO RESULT-RECORD
+013349        STRING "MEDIA DA TURMA: " DELIMITED BY SIZE
+013350            WS-STAT-MEDIA-ED DELIMITED BY SIZE
+013351            "  MAIOR RESULT: " DELIMITED BY SIZE
+013352            WS-STAT-MAIOR-ED DELIMITED BY SIZE
+013353            "  MENOR RESULT: " DELIMITED BY SIZE
+013354            WS-STAT-MENOR-ED DELIMITED BY SIZE
+013355            INTO RESUMO-LINHA
+013356        WRITE RESULT-RECORD.
+013352    3800-GRAVAR-RESUMO-TURMA-EXIT.
+013353        EXIT.
+013354
+013355******************************************************************
+013356* 4000-PROCESSAR-INDIV - ORIGINAL INTERACTIVE PATH: PROMPTS FOR
+012800*     ONE STUDENT AND FOUR NOTAS AT THE CONSOLE.
+012900******************************************************************
+013000    4000-PROCESSAR-INDIV.
+013010        PERFORM 4050-OBTER-MATRICULA
+013020            THRU 4050-OBTER-MATRICULA-EXIT
+013100        DISPLAY "Informe o nome do aluno:"
+013200        ACCEPT DADOS-NOME
+013300
+013310        PERFORM 4110-OBTER-NOTA-1 THRU 4110-OBTER-NOTA-1-EXIT
+013320        PERFORM 4120-OBTER-NOTA-2 THRU 4120-OBTER-NOTA-2-EXIT
+013330        PERFORM 4130-OBTER-NOTA-3 THRU 4130-OBTER-NOTA-3-EXIT
+013340        PERFORM 4140-OBTER-NOTA-4 THRU 4140-OBTER-NOTA-4-EXIT
+014500
+014600        PERFORM 6000-CALCULAR-RESULT
+014700            THRU 6000-CALCULAR-RESULT-EXIT.
+014800    4000-PROCESSAR-INDIV-EXIT.
+014900        EXIT.
+014910
+014911******************************************************************
+014912* 4050-OBTER-MATRICULA - MATRICULA IS REQUIRED, SO RE-PROMPT UNTIL
+014913*     SOMETHING OTHER THAN SPACES IS TYPED.
+014914******************************************************************
+014915    4050-OBTER-MATRICULA.
+014916        MOVE "N" TO WS-MATRIC-VALIDA-SW
+014917        PERFORM 4051-LER-MATRICULA THRU 4051-LER-MATRICULA-EXIT
+014918            UNTIL MATRICULA-VALIDA.
+014919    4050-OBTER-MATRICULA-EXIT.
+014920        EXIT.
+014921
+014922    4051-LER-MATRICULA.
+014923        DISPLAY "INFORME A MATRICULA DO ALUNO:"
+014924        ACCEPT DADOS-MATRICULA
+014925        IF DADOS-MATRICULA = SPACES
+014926            DISPLAY "MATRICULA E OBRIGATORIA"
+014927        ELSE
+014928            MOVE "Y" TO WS-MATRIC-VALIDA-SW
+014929        END-IF.
+014930    4051-LER-MATRICULA-EXIT.
+014931        EXIT.
+014932
+014920******************************************************************
+014930* 4110/4120/4130/4140-OBTER-NOTA-n - PROMPT AND RE-PROMPT FOR ONE
+014940*     NOTA UNTIL A NUMERIC VALUE IN THE RANGE 0.00-10.00 IS TYPED.
+014950******************************************************************
+014960    4110-OBTER-NOTA-1.
+014970        MOVE "N" TO WS-NOTA-VALIDA-SW
+014980        PERFORM 4111-LER-NOTA-1 THRU 4111-LER-NOTA-1-EXIT
+014990            UNTIL NOTA-VALIDA
+015000        MOVE WS-NOTA-TEMP TO Nota1.
+015010    4110-OBTER-NOTA-1-EXIT.
+015020        EXIT.
+015030
+015040    4111-LER-NOTA-1.
+015050        DISPLAY "INFORME A NOTA 1 EM 4 DIGITOS (0000 A 1000):"
+015060        ACCEPT WS-NOTA-ENTRADA
+015070        PERFORM 4190-VALIDAR-FAIXA THRU 4190-VALIDAR-FAIXA-EXIT.
+015080    4111-LER-NOTA-1-EXIT.
+015090        EXIT.
+015100
+015110    4120-OBTER-NOTA-2.
+015120        MOVE "N" TO WS-NOTA-VALIDA-SW
+015130        PERFORM 4121-LER-NOTA-2 THRU 4121-LER-NOTA-2-EXIT
+015140            UNTIL NOTA-VALIDA
+015150        MOVE WS-NOTA-TEMP TO Nota2.
+015160    4120-OBTER-NOTA-2-EXIT.
+015170        EXIT.
+015180
+015190    4121-LER-NOTA-2.
+015200        DISPLAY "INFORME A NOTA 2 EM 4 DIGITOS (0000 A 1000):"
+015210        ACCEPT WS-NOTA-ENTRADA
+015220        PERFORM 4190-VALIDAR-FAIXA THRU 4190-VALIDAR-FAIXA-EXIT.
+015230    4121-LER-NOTA-2-EXIT.
+015240        EXIT.
+015250
+015260    4130-OBTER-NOTA-3.
+015270        MOVE "N" TO WS-NOTA-VALIDA-SW
+015280        PERFORM 4131-LER-NOTA-3 THRU 4131-LER-NOTA-3-EXIT
+015290            UNTIL NOTA-VALIDA
+015300        MOVE WS-NOTA-TEMP TO Nota3.
+015310    4130-OBTER-NOTA-3-EXIT.
+015320        EXIT.
+015330
+015340    4131-LER-NOTA-3.
+015350        DISPLAY "INFORME A NOTA 3 EM 4 DIGITOS (0000 A 1000):"
+015360        ACCEPT WS-NOTA-ENTRADA
+015370        PERFORM 4190-VALIDAR-FAIXA THRU 4190-VALIDAR-FAIXA-EXIT.
+015380    4131-LER-NOTA-3-EXIT.
+015390        EXIT.
+015400
+015410    4140-OBTER-NOTA-4.
+015420        MOVE "N" TO WS-NOTA-VALIDA-SW
+015430        PERFORM 4141-LER-NOTA-4 THRU 4141-LER-NOTA-4-EXIT
+015440            UNTIL NOTA-VALIDA
+015450        MOVE WS-NOTA-TEMP TO Nota4.
+015460    4140-OBTER-NOTA-4-EXIT.
+015470        EXIT.
+015480
+015490    4141-LER-NOTA-4.
+015500        DISPLAY "INFORME A NOTA 4 EM 4 DIGITOS (0000 A 1000):"
+015510        ACCEPT WS-NOTA-ENTRADA
+015520        PERFORM 4190-VALIDAR-FAIXA THRU 4190-VALIDAR-FAIXA-EXIT.
+015530    4141-LER-NOTA-4-EXIT.
+015540        EXIT.
+015550
+015560******************************************************************
+015570* 4190-VALIDAR-FAIXA - SHARED NUMERIC/RANGE CHECK FOR THE FOUR
+015575*     NOTA INPUT PARAGRAPHS. WS-NOTA-ENTRADA IS CHECKED AS
+015580*     ALPHANUMERIC BEFORE IT IS TRUSTED AS A NUMBER, SO KEYSTROKES
+015585*     LIKE LETTERS OR A SHORT ENTRY CANNOT SLIP THROUGH AS A
+015587*     SILENT ZERO THE WAY A DIRECT NUMERIC ACCEPT WOULD ALLOW.
+015590******************************************************************
+015600    4190-VALIDAR-FAIXA.
+015605        IF WS-NOTA-ENTRADA IS NOT NUMERIC
+015607            MOVE "N" TO WS-NOTA-VALIDA-SW
+015650            DISPLAY "ENTRADA INVALIDA - USE 4 DIGITOS (0000-1000)"
+015662        ELSE
+015664            MOVE WS-NOTA-ENTR-NUM TO WS-NOTA-TEMP
+015666            IF WS-NOTA-TEMP <= 10
+015668                MOVE "Y" TO WS-NOTA-VALIDA-SW
+015670            ELSE
+015672                MOVE "N" TO WS-NOTA-VALIDA-SW
+015674                DISPLAY "ENTRADA INVALIDA - USE 0000 A 1000"
+015678            END-IF
+015680        END-IF.
+015690    4190-VALIDAR-FAIXA-EXIT.
+015695        EXIT.
+015000
+015100******************************************************************
+015200* 6000-CALCULAR-RESULT - COMPUTES THE WEIGHTED AVERAGE OF THE
+015300*     FOUR NOTAS (PESO1-4, LOADED FROM CONTROL-FILE, DEFAULT A
+015305*     FLAT 25/25/25/25) AND DISPLAYS APROVADO OR REPROVADO.
+015400******************************************************************
+015500    6000-CALCULAR-RESULT.
+015600        COMPUTE Result ROUNDED =
+015610            (Nota1 * Peso1 + Nota2 * Peso2 +
+015620             Nota3 * Peso3 + Nota4 * Peso4) / 100
+015700        IF Result >= MEDIA
+015710            MOVE "APROVADO " TO WS-STATUS-ALUNO
+015800            DISPLAY "ALUNO " DADOS-MATRICULA " " DADOS-NOME
+015900                " APROVADO COM MEDIA " Result
+016000        ELSE
+016010            MOVE "REPROVADO" TO WS-STATUS-ALUNO
+016100            DISPLAY "ALUNO " DADOS-MATRICULA " " DADOS-NOME
+016200                " ESTA REPROVADO, MEDIA " Result
+016300        END-IF
+016310        PERFORM 7000-GRAVAR-RESULT-FILE
+016320            THRU 7000-GRAVAR-RESULT-FILE-EXIT
+016330        PERFORM 7600-GRAVAR-AUDIT-LOG
+016340            THRU 7600-GRAVAR-AUDIT-LOG-EXIT
+016350        IF GERAR-EXTRATO-CSV
+016360            PERFORM 7700-GRAVAR-CSV-EXTRACT
+016370                THRU 7700-GRAVAR-CSV-EXTRACT-EXIT
+016380        END-IF.
+016400    6000-CALCULAR-RESULT-EXIT.
+016500        EXIT.
+016510
+016520******************************************************************
+016530* 7000-GRAVAR-RESULT-FILE - WRITES ONE DETAIL LINE TO RESULT-FILE
+016540*     FOR THE STUDENT JUST GRADED.
+016550******************************************************************
+016560    7000-GRAVAR-RESULT-FILE.
+016565        MOVE SPACES       TO RESULT-RECORD
+016566        MOVE DADOS-MATRICULA TO RR-MATRICULA
+016570        MOVE DADOS-NOME   TO RR-NOME
+016580        MOVE Nota1        TO RR-NOTA1
+016590        MOVE Nota2        TO RR-NOTA2
+016600        MOVE Nota3        TO RR-NOTA3
+016610        MOVE Nota4        TO RR-NOTA4
+016620        MOVE Result       TO RR-RESULTADO
+016630        MOVE WS-STATUS-ALUNO TO RR-STATUS
+016640        WRITE RESULT-RECORD.
+016650    7000-GRAVAR-RESULT-FILE-EXIT.
+016660        EXIT.
+016670
+016680******************************************************************
+016690* 7600-GRAVAR-AUDIT-LOG - RECORDS ONE AUDIT-LOG ENTRY FOR THE
+016700*     STUDENT JUST GRADED: WHO RAN THE SESSION, WHEN, AND THE
+016710*     NOTAS/RESULT PRODUCED, FOR LATER COMPLIANCE REVIEW.
+016720******************************************************************
+016730    7600-GRAVAR-AUDIT-LOG.
+016740        ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+016750        ACCEPT WS-HORA-AGORA FROM TIME
+016760        MOVE SPACES          TO AUDIT-RECORD
+016770        MOVE WS-DATA-HOJE    TO AU-DATA
+016780        MOVE WS-HORA-AGORA   TO AU-HORA
+016790        MOVE WS-OPERADOR     TO AU-OPERADOR
+016800        MOVE DADOS-MATRICULA TO AU-MATRICULA
+016810        MOVE DADOS-NOME      TO AU-NOME
+016820        MOVE Nota1           TO AU-NOTA1
+016830        MOVE Nota2           TO AU-NOTA2
+016840        MOVE Nota3           TO AU-NOTA3
+016850        MOVE Nota4           TO AU-NOTA4
+016860        MOVE Result          TO AU-RESULTADO
+016865        MOVE WS-STATUS-ALUNO TO AU-STATUS
+016870        WRITE AUDIT-RECORD.
+016880    7600-GRAVAR-AUDIT-LOG-EXIT.
+016890        EXIT.
+016900
+016901******************************************************************
+016902* 7650-GRAVAR-REJEICAO - RECORDS AN AUDIT-LOG ENTRY FOR A BATCH
+016903*     STUDENT RECORD REJECTED BY 3150-VALIDAR-NOTAS-LOTE, SO AN
+016904*     UNATTENDED BATCH RUN LEAVES A DURABLE TRACE OF WHO WAS
+016905*     SKIPPED AND NOT JUST A CONSOLE MESSAGE.
+016906******************************************************************
+016907    7650-GRAVAR-REJEICAO.
+016908        ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+016909        ACCEPT WS-HORA-AGORA FROM TIME
+016910        MOVE SPACES          TO AUDIT-RECORD
+016911        MOVE WS-DATA-HOJE    TO AU-DATA
+016912        MOVE WS-HORA-AGORA   TO AU-HORA
+016913        MOVE WS-OPERADOR     TO AU-OPERADOR
+016914        MOVE DADOS-MATRICULA TO AU-MATRICULA
+016915        MOVE DADOS-NOME      TO AU-NOME
+016916        MOVE ZERO            TO AU-NOTA1 AU-NOTA2 AU-NOTA3
+016917                                AU-NOTA4 AU-RESULTADO
+016918        MOVE "REJEITADO "   TO AU-STATUS
+016919        WRITE AUDIT-RECORD.
+016920    7650-GRAVAR-REJEICAO-EXIT.
+016921        EXIT.
+016922
 
+017001******************************************************************
+017002* 7700-GRAVAR-CSV-EXTRACT - WRITES ONE COMMA-DELIMITED LINE TO
+017003*     CSV-EXTRACT FOR THE STUDENT JUST GRADED (MATRICULA, NOME,
+017004*     NOTA1-4, RESULT, PASS/FAIL) SO THE ACADEMIC RECORDS SYSTEM
+017005*     CAN LOAD IT WITHOUT GRADES BEING RE-KEYED BY HAND. NOME IS
+017006*     TRIMMED TO ITS OCCUPIED LENGTH FIRST SO ITS OWN INTERNAL
+017007*     SPACES (E.G. A TWO-WORD NAME) SURVIVE BUT THE TRAILING PAD
+017008*     FROM PIC A(15) DOES NOT END UP INSIDE THE CSV QUOTES.
+017009******************************************************************
+017010    7700-GRAVAR-CSV-EXTRACT.
+017011        MOVE Nota1  TO WS-CSV-NOTA1
+017012        MOVE Nota2  TO WS-CSV-NOTA2
+017013        MOVE Nota3  TO WS-CSV-NOTA3
+017014        MOVE Nota4  TO WS-CSV-NOTA4
+017015        MOVE Result TO WS-CSV-RESULT
+017016        MOVE SPACES TO WS-CSV-LINHA
+017017        PERFORM 7710-CALCULAR-TAM-NOME
+017018            THRU 7710-CALCULAR-TAM-NOME-EXIT
+017019        STRING QUOTE DELIMITED BY SIZE
+017020            DADOS-MATRICULA DELIMITED BY SPACE
+017021            QUOTE DELIMITED BY SIZE
+017022            "," DELIMITED BY SIZE
+017023            QUOTE DELIMITED BY SIZE
+017024            DADOS-NOME(1:WS-TAM-NOME) DELIMITED BY SIZE
+017025            QUOTE DELIMITED BY SIZE
+017026            "," DELIMITED BY SIZE
+017027            WS-CSV-NOTA1 DELIMITED BY SIZE
+017028            "," DELIMITED BY SIZE
+017029            WS-CSV-NOTA2 DELIMITED BY SIZE
+017030            "," DELIMITED BY SIZE
+017031            WS-CSV-NOTA3 DELIMITED BY SIZE
+017032            "," DELIMITED BY SIZE
+017033            WS-CSV-NOTA4 DELIMITED BY SIZE
+017034            "," DELIMITED BY SIZE
+017035            WS-CSV-RESULT DELIMITED BY SIZE
+017036            "," DELIMITED BY SIZE
+017037            WS-STATUS-ALUNO DELIMITED BY SPACE
+017038            INTO WS-CSV-LINHA
+017039        MOVE WS-CSV-LINHA TO CSV-RECORD
+017040        WRITE CSV-RECORD.
+017041    7700-GRAVAR-CSV-EXTRACT-EXIT.
+017042        EXIT.
 
-              COMPUTE Result = (nota1 + Nota2 + Nota3 + Nota4)/4
+017101******************************************************************
+017102* 7710-CALCULAR-TAM-NOME - SCANS DADOS-NOME FROM THE RIGHT TO
+017103*     FIND THE LENGTH THAT EXCLUDES ONLY THE TRAILING PIC A(15)
+017104*     PAD, LEAVING ANY INTERNAL SPACES IN A TWO-WORD NAME ALONE.
+017105******************************************************************
+017106    7710-CALCULAR-TAM-NOME.
+017107        MOVE 15 TO WS-TAM-NOME
+017108        MOVE "N" TO WS-FIM-NOME-SW
+017109        PERFORM 7711-VERIFICAR-POSICAO
+017110            THRU 7711-VERIFICAR-POSICAO-EXIT
+017111            UNTIL FIM-NOME.
+017112    7710-CALCULAR-TAM-NOME-EXIT.
+017113        EXIT.
 
-              IF Result >=  MEDIA THEN
-                  DISPLAY "ALUNO" DADOS-NOME
-                  " APROVADO COM MEDIA "
-                  Result
+017114    7711-VERIFICAR-POSICAO.
+017115        IF WS-TAM-NOME = 0
+017116            MOVE 1 TO WS-TAM-NOME
+017117            MOVE "Y" TO WS-FIM-NOME-SW
+017118        ELSE
+017119            IF DADOS-NOME(WS-TAM-NOME:1) NOT = SPACE
+017120                MOVE "Y" TO WS-FIM-NOME-SW
+017121            ELSE
+017122                SUBTRACT 1 FROM WS-TAM-NOME
+017123            END-IF
+017124        END-IF.
+017125    7711-VERIFICAR-POSICAO-EXIT.
+017126        EXIT.
 
-              ELSE
-                  DISPLAY "ALUNO" DADOS-NOME
-                  " ESTA REPROVADO, MEDIA "
-                  Result
-
-
-
-              STOP RUN.
-              END PROGRAM Aluno.
+017200    END PROGRAM Aluno.
